@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-FEE-EXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADED-OUTPUT-FILE ASSIGN TO "GRADEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-TRANSACTION-FILE ASSIGN TO "CALCTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADED-OUTPUT-FILE.
+       01  GRADED-OUTPUT-RECORD.
+           COPY PERSONREC.
+           05  GO-AVERAGE         PIC 9(3)V99.
+           05  GO-PASS-FLAG       PIC X(1).
+       FD  CALC-TRANSACTION-FILE.
+       01  CALC-TRANSACTION-RECORD.
+           05  TXN-STUDENT-ID     PIC X(6).
+           05  TXN-NUMBER-1       PIC S9(6)V99.
+           05  TXN-NUMBER-2       PIC S9(6)V99.
+           05  TXN-OPERATOR       PIC X.
+       WORKING-STORAGE SECTION.
+       77  EOF-FLAG       PIC X(1) VALUE "N".
+           88  END-OF-FILE        VALUE "Y".
+       77  RETAKE-FEE     PIC S9(6)V99 VALUE 025.00.
+       PROCEDURE DIVISION.
+      * Turns STEP010's graded roster into a retake-fee transaction
+      * feed for the CALCULATOR batch step: one multiply transaction
+      * per failing student, none for students who passed.
+       MAIN-PROCESS.
+           OPEN INPUT GRADED-OUTPUT-FILE
+                OUTPUT CALC-TRANSACTION-FILE.
+           PERFORM READ-GRADED-RECORD.
+           PERFORM BUILD-FEE-TRANSACTION UNTIL END-OF-FILE.
+           CLOSE GRADED-OUTPUT-FILE CALC-TRANSACTION-FILE.
+           STOP RUN.
+
+       READ-GRADED-RECORD.
+           READ GRADED-OUTPUT-FILE
+               AT END MOVE "Y" TO EOF-FLAG
+           END-READ.
+
+       BUILD-FEE-TRANSACTION.
+           IF GO-PASS-FLAG = "F"
+              MOVE PERS-ID     TO TXN-STUDENT-ID
+              MOVE RETAKE-FEE  TO TXN-NUMBER-1
+              MOVE 1           TO TXN-NUMBER-2
+              MOVE "*"         TO TXN-OPERATOR
+              WRITE CALC-TRANSACTION-RECORD
+           END-IF.
+           PERFORM READ-GRADED-RECORD.
