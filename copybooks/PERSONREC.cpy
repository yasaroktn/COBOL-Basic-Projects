@@ -0,0 +1,12 @@
+      * Common person/student record shared by STUDENT-SCORE and
+      * PRINT-NAME so a name laid out by one program lines up with
+      * what the other reads.
+           05  PERS-ID                  PIC X(6).
+           05  PERS-NAME.
+               10  PERS-FIRST-NAME      PIC X(12).
+               10  PERS-MIDDLE-NAME     PIC X(12).
+               10  PERS-LAST-NAME       PIC X(12).
+           05  PERS-LESSON              PIC X(10).
+           05  PERS-EXAM-1              PIC 9(3).
+           05  PERS-EXAM-2              PIC 9(3).
+           05  PERS-EXAM-3              PIC 9(3).
