@@ -1,32 +1,195 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-TRANSACTION-FILE ASSIGN TO "CALCTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-SUMMARY-FILE ASSIGN TO "CALCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD.
+           05  LOG-STUDENT-ID     PIC X(6).
+           05  LOG-NUMBER-1       PIC S9(6)V99.
+           05  LOG-NUMBER-2       PIC S9(6)V99.
+           05  LOG-OPERATOR       PIC X.
+           05  LOG-RESULT         PIC S9(8)V99.
+           05  LOG-STATUS         PIC X(1).
+           05  LOG-DATE           PIC X(8).
+           05  LOG-TIME           PIC X(8).
+       FD  CALC-TRANSACTION-FILE.
+       01  CALC-TRANSACTION-RECORD.
+           05  TXN-STUDENT-ID     PIC X(6).
+           05  TXN-NUMBER-1       PIC S9(6)V99.
+           05  TXN-NUMBER-2       PIC S9(6)V99.
+           05  TXN-OPERATOR       PIC X.
+       FD  CALC-SUMMARY-FILE.
+       01  SUMMARY-LINE           PIC X(80).
        WORKING-STORAGE SECTION.
-       77  NUMBER-1 PIC 9(4).
-       77  NUMBER-2 PIC 9(4).
-       77  RESULT   PIC S9(8).
+       77  CALC-STUDENT-ID PIC X(6) VALUE SPACES.
+       77  NUMBER-1 PIC S9(6)V99.
+       77  NUMBER-2 PIC S9(6)V99.
+       77  RESULT   PIC S9(8)V99.
        77  OPERATOR PIC X.
+       77  RUN-MODE PIC X(10).
+       77  CALC-STATUS-FLAG PIC X(1) VALUE "N".
+           88  CALC-COMPLETE        VALUE "Y".
+           88  CALC-PENDING         VALUE "N".
+       77  CALC-ERROR-FLAG  PIC X(1) VALUE "N".
+           88  CALC-ERROR           VALUE "Y".
+           88  CALC-OK              VALUE "N".
+       77  BATCH-EOF-FLAG   PIC X(1) VALUE "N".
+           88  BATCH-END-OF-FILE    VALUE "Y".
+       77  BATCH-COUNT       PIC 9(5) VALUE 0.
+       77  BATCH-ERROR-COUNT PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           ACCEPT RUN-MODE FROM COMMAND-LINE.
+           IF RUN-MODE = "BATCH"
+              PERFORM BATCH-PROCESS
+           ELSE
+              PERFORM INTERACTIVE-PROCESS
+           END-IF.
+           STOP RUN.
+
+       INTERACTIVE-PROCESS.
+           OPEN EXTEND CALC-LOG-FILE.
+           PERFORM PROCESS-CALCULATION UNTIL CALC-COMPLETE.
+           CLOSE CALC-LOG-FILE.
+
+       PROCESS-CALCULATION.
+           PERFORM GET-OPERANDS.
+           PERFORM COMPUTE-RESULT.
+           IF CALC-ERROR
+              PERFORM WRITE-AUDIT-LOG
+              IF OPERATOR = '/'
+                 DISPLAY "Error: division by zero, re-enter."
+              ELSE
+                 DISPLAY "Wrong Operator!"
+              END-IF
+           ELSE
+              PERFORM SHOW-RESULT
+           END-IF.
+
+       GET-OPERANDS.
            DISPLAY "Enter First Number : ".
            ACCEPT NUMBER-1.
            DISPLAY "Enter Second Number : ".
            ACCEPT NUMBER-2.
            DISPLAY "Enter the Action : ".
            ACCEPT OPERATOR.
-           IF OPERATOR = '+' 
-              COMPUTE  RESULT = NUMBER-1 + NUMBER-2 
+
+       COMPUTE-RESULT.
+           SET CALC-OK TO TRUE.
+           IF OPERATOR = '+'
+              COMPUTE RESULT ROUNDED = NUMBER-1 + NUMBER-2
            ELSE
-              IF OPERATOR = '-' 
-                 COMPUTE  RESULT = NUMBER-1 - NUMBER-2
+              IF OPERATOR = '-'
+                 COMPUTE RESULT ROUNDED = NUMBER-1 - NUMBER-2
               ELSE
                  IF OPERATOR = '*'
-                    COMPUTE RESULT = NUMBER-1 * NUMBER-2 
+                    COMPUTE RESULT ROUNDED = NUMBER-1 * NUMBER-2
                  ELSE
-                    IF OPERATOR = '/' 
-                       COMPUTE RESULT  = NUMBER-1 / NUMBER-2 
+                    IF OPERATOR = '/'
+                       IF NUMBER-2 = 0
+                          SET CALC-ERROR TO TRUE
+                       ELSE
+                          COMPUTE RESULT ROUNDED =
+                              NUMBER-1 / NUMBER-2
+                       END-IF
                     ELSE
-                    DISPLAY "Wrong Operator!"
-                    GOBACK
+                       SET CALC-ERROR TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
+
+       SHOW-RESULT.
            DISPLAY RESULT.
-                    STOP RUN.
\ No newline at end of file
+           PERFORM WRITE-AUDIT-LOG.
+           SET CALC-COMPLETE TO TRUE.
+
+       WRITE-AUDIT-LOG.
+           MOVE CALC-STUDENT-ID TO LOG-STUDENT-ID.
+           MOVE NUMBER-1 TO LOG-NUMBER-1.
+           MOVE NUMBER-2 TO LOG-NUMBER-2.
+           MOVE OPERATOR TO LOG-OPERATOR.
+           IF CALC-ERROR
+              MOVE 0   TO LOG-RESULT
+              MOVE "E" TO LOG-STATUS
+           ELSE
+              MOVE RESULT TO LOG-RESULT
+              MOVE "P"    TO LOG-STATUS
+           END-IF.
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME FROM TIME.
+           WRITE CALC-LOG-RECORD.
+
+       BATCH-PROCESS.
+           OPEN INPUT CALC-TRANSACTION-FILE
+                OUTPUT CALC-SUMMARY-FILE.
+           OPEN EXTEND CALC-LOG-FILE.
+           MOVE "STUDENT-ID  NUMBER-1     NUMBER-2     OP  RESULT"
+               TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           PERFORM READ-TRANSACTION.
+           PERFORM PROCESS-TRANSACTION UNTIL BATCH-END-OF-FILE.
+           PERFORM WRITE-BATCH-TOTALS.
+           CLOSE CALC-TRANSACTION-FILE CALC-SUMMARY-FILE
+                 CALC-LOG-FILE.
+
+       READ-TRANSACTION.
+           READ CALC-TRANSACTION-FILE
+               AT END SET BATCH-END-OF-FILE TO TRUE
+           END-READ.
+
+       PROCESS-TRANSACTION.
+           MOVE TXN-STUDENT-ID TO CALC-STUDENT-ID.
+           MOVE TXN-NUMBER-1 TO NUMBER-1.
+           MOVE TXN-NUMBER-2 TO NUMBER-2.
+           MOVE TXN-OPERATOR TO OPERATOR.
+           ADD 1 TO BATCH-COUNT.
+           PERFORM COMPUTE-RESULT.
+           IF CALC-ERROR
+              ADD 1 TO BATCH-ERROR-COUNT
+           END-IF.
+           PERFORM WRITE-AUDIT-LOG.
+           PERFORM WRITE-SUMMARY-LINE.
+           PERFORM READ-TRANSACTION.
+
+       WRITE-SUMMARY-LINE.
+           IF CALC-ERROR
+              STRING CALC-STUDENT-ID DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     NUMBER-1 DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     NUMBER-2  DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     OPERATOR  DELIMITED BY SIZE
+                     "   ERROR" DELIMITED BY SIZE
+                     INTO SUMMARY-LINE
+           ELSE
+              STRING CALC-STUDENT-ID DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     NUMBER-1 DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     NUMBER-2  DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     OPERATOR  DELIMITED BY SIZE
+                     " "       DELIMITED BY SIZE
+                     RESULT    DELIMITED BY SIZE
+                     INTO SUMMARY-LINE
+           END-IF.
+           WRITE SUMMARY-LINE.
+
+       WRITE-BATCH-TOTALS.
+           STRING "TRANSACTIONS PROCESSED=" DELIMITED BY SIZE
+                  BATCH-COUNT                DELIMITED BY SIZE
+                  " ERRORS="                 DELIMITED BY SIZE
+                  BATCH-ERROR-COUNT          DELIMITED BY SIZE
+                  INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
