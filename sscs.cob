@@ -1,30 +1,411 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-SCORE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADED-OUTPUT-FILE ASSIGN TO "GRADEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASS-REPORT-FILE ASSIGN TO "CLASSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LISTING-FILE ASSIGN TO "ERRLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-GPA-FILE ASSIGN TO "STUGPA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GPA-STUDENT-ID.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       77  STUDENT-NAME   PIC X(20).
-       77  LESSON         PIC X(10).
-       77  EXAM-1         PIC 9(3).
-       77  EXAM-2         PIC 9(3).
-       77  EXAM-3         PIC 9(3).
-       77  AVERAGE        PIC 9(3).
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           COPY PERSONREC.
+       FD  GRADED-OUTPUT-FILE.
+       01  GRADED-OUTPUT-RECORD.
+           COPY PERSONREC.
+           05  GO-AVERAGE         PIC 9(3)V99.
+           05  GO-PASS-FLAG       PIC X(1).
+       FD  CLASS-REPORT-FILE.
+       01  REPORT-LINE            PIC X(100).
+       FD  ERROR-LISTING-FILE.
+       01  ERROR-LINE             PIC X(120).
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           05  TR-STUDENT-ID      PIC X(6).
+           05  TR-STUDENT-NAME    PIC X(38).
+           05  TR-LESSON          PIC X(10).
+           05  TR-AVERAGE         PIC 9(3)V99.
+           05  TR-PASS-FLAG       PIC X(1).
+           05  TR-RUN-DATE        PIC X(8).
+       FD  STUDENT-GPA-FILE.
+       01  STUDENT-GPA-RECORD.
+           05  GPA-STUDENT-ID     PIC X(6).
+           05  GPA-LESSON-COUNT   PIC 9(5).
+           05  GPA-AVERAGE-SUM    PIC 9(7)V99.
+           05  GPA-CUMULATIVE     PIC 9(3)V99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STUDENT-ID    PIC X(6).
+       WORKING-STORAGE SECTION.
+       77  AVERAGE        PIC 9(3)V99.
+       77  EOF-FLAG       PIC X(1) VALUE "N".
+           88  END-OF-FILE            VALUE "Y".
+       77  WEIGHT-1       PIC 9(3).
+       77  WEIGHT-2       PIC 9(3).
+       77  WEIGHT-3       PIC 9(3).
+       77  PASS-GRADE     PIC 9(3)V99.
+       77  SCORE-CHECK-FLAG   PIC X(1).
+           88  SCORES-VALID       VALUE "Y".
+           88  SCORES-INVALID     VALUE "N".
+       77  RUN-DATE           PIC X(8).
+       77  GPA-STATUS-FLAG    PIC X(1).
+           88  GPA-FOUND          VALUE "Y".
+           88  GPA-NOT-FOUND      VALUE "N".
+       77  FULL-NAME          PIC X(38).
+       77  RESTART-SWITCH     PIC X(10).
+       77  RESTART-FLAG       PIC X(1) VALUE "N".
+           88  RESTART-RUN        VALUE "Y".
+       77  SKIP-FLAG          PIC X(1) VALUE "N".
+           88  STILL-SKIPPING     VALUE "Y".
+       77  LAST-STUDENT-ID    PIC X(6) VALUE SPACES.
+       77  CKPT-EOF-FLAG      PIC X(1) VALUE "N".
+           88  CKPT-END-OF-FILE   VALUE "Y".
+       77  GRADEOUT-EOF-FLAG  PIC X(1) VALUE "N".
+           88  GRADEOUT-END-OF-FILE  VALUE "Y".
+       77  CHECKPOINT-INTERVAL    PIC 9(3) VALUE 010.
+       77  RECORDS-SINCE-CHECKPOINT  PIC 9(3) VALUE 0.
+
+       01  LESSON-WEIGHT-DATA.
+           05  FILLER PIC X(24) VALUE "MATH      02003005005000".
+           05  FILLER PIC X(24) VALUE "SCIENCE   03003004005500".
+           05  FILLER PIC X(24) VALUE "ENGLISH   03303303406000".
+           05  FILLER PIC X(24) VALUE "DEFAULT   03303303405000".
+       01  LESSON-WEIGHT-TABLE REDEFINES LESSON-WEIGHT-DATA.
+           05  LESSON-WEIGHT-ENTRY OCCURS 4 TIMES INDEXED BY LW-IDX.
+               10  LW-LESSON-NAME    PIC X(10).
+               10  LW-WEIGHT-1       PIC 9(3).
+               10  LW-WEIGHT-2       PIC 9(3).
+               10  LW-WEIGHT-3       PIC 9(3).
+               10  LW-PASS-GRADE     PIC 9(3)V99.
+
+       01  LESSON-STATS-TABLE.
+           05  LESSON-STATS-ENTRY OCCURS 4 TIMES.
+               10  LS-COUNT          PIC 9(5)      VALUE 0.
+               10  LS-SUM            PIC 9(7)V99   VALUE 0.
+               10  LS-HIGH           PIC 9(3)V99   VALUE 0.
+               10  LS-LOW            PIC 9(3)V99   VALUE 999.99.
+               10  LS-PASS-COUNT     PIC 9(5)      VALUE 0.
+               10  LS-FAIL-COUNT     PIC 9(5)      VALUE 0.
+
+       77  RPT-IDX        PIC 9(2).
+       77  LS-MEAN        PIC 9(3)V99.
+       77  EDIT-AVERAGE   PIC ZZ9.99.
+       77  EDIT-MEAN      PIC ZZ9.99.
+       77  EDIT-HIGH      PIC ZZ9.99.
+       77  EDIT-LOW       PIC ZZ9.99.
        PROCEDURE DIVISION.
-           DISPLAY  "Enter your name and surname : ".
-           ACCEPT STUDENT-NAME.
-           DISPLAY  "Lesson name : ".
-           ACCEPT LESSON.
-           DISPLAY "Exam 1 result : ".
-           ACCEPT EXAM-1.
-           DISPLAY "Exam 2 result : ".
-           ACCEPT EXAM-2.
-           DISPLAY "Exam 3 result : ".
-           ACCEPT EXAM-3.
-           COMPUTE AVERAGE = (EXAM-1 + EXAM-2 + EXAM-3 ) / 3.
-           IF AVERAGE > 50 
-              DISPLAY "Your average : " AVERAGE
-              DISPLAY "Your exam result is successful."
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           PERFORM READ-STUDENT-MASTER.
+           PERFORM SKIP-TO-CHECKPOINT
+               UNTIL NOT STILL-SKIPPING OR END-OF-FILE.
+           PERFORM PROCESS-STUDENT UNTIL END-OF-FILE.
+           PERFORM WRITE-CLASS-SUMMARY.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           OPEN I-O STUDENT-GPA-FILE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-RESTART.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF RESTART-RUN
+              PERFORM REBUILD-STATS-FROM-GRADEOUT
+              OPEN EXTEND GRADED-OUTPUT-FILE
+                   EXTEND CLASS-REPORT-FILE
+                   EXTEND ERROR-LISTING-FILE
            ELSE
-              DISPLAY "Your average : " AVERAGE
-              DISPLAY "Your exam result failed."
+              OPEN OUTPUT GRADED-OUTPUT-FILE
+                   OUTPUT CLASS-REPORT-FILE
+                   OUTPUT ERROR-LISTING-FILE
+              MOVE "STUDENT NAME         LESSON      AVERAGE  RESULT"
+                  TO REPORT-LINE
+              WRITE REPORT-LINE
            END-IF.
-           STOP RUN.
+
+       CHECK-RESTART.
+           ACCEPT RESTART-SWITCH FROM COMMAND-LINE.
+           IF RESTART-SWITCH = "RESTART"
+              SET RESTART-RUN TO TRUE
+              SET STILL-SKIPPING TO TRUE
+              PERFORM READ-LAST-CHECKPOINT
+           END-IF.
+
+       REBUILD-STATS-FROM-GRADEOUT.
+           OPEN INPUT GRADED-OUTPUT-FILE.
+           PERFORM READ-GRADED-OUTPUT-RECORD.
+           PERFORM REBUILD-STATS-ENTRY UNTIL GRADEOUT-END-OF-FILE.
+           CLOSE GRADED-OUTPUT-FILE.
+
+       READ-GRADED-OUTPUT-RECORD.
+           READ GRADED-OUTPUT-FILE
+               AT END SET GRADEOUT-END-OF-FILE TO TRUE
+           END-READ.
+
+       REBUILD-STATS-ENTRY.
+           SET LW-IDX TO 1.
+           SEARCH LESSON-WEIGHT-ENTRY
+               AT END SET LW-IDX TO 4
+               WHEN LW-LESSON-NAME (LW-IDX) =
+                   PERS-LESSON OF GRADED-OUTPUT-RECORD
+                   CONTINUE
+           END-SEARCH.
+           ADD 1 TO LS-COUNT (LW-IDX).
+           ADD GO-AVERAGE TO LS-SUM (LW-IDX).
+           IF GO-AVERAGE > LS-HIGH (LW-IDX)
+              MOVE GO-AVERAGE TO LS-HIGH (LW-IDX)
+           END-IF.
+           IF GO-AVERAGE < LS-LOW (LW-IDX)
+              MOVE GO-AVERAGE TO LS-LOW (LW-IDX)
+           END-IF.
+           IF GO-PASS-FLAG = "P"
+              ADD 1 TO LS-PASS-COUNT (LW-IDX)
+           ELSE
+              ADD 1 TO LS-FAIL-COUNT (LW-IDX)
+           END-IF.
+           PERFORM READ-GRADED-OUTPUT-RECORD.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM READ-CHECKPOINT-RECORD.
+           PERFORM SAVE-CHECKPOINT-RECORD UNTIL CKPT-END-OF-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-END-OF-FILE TO TRUE
+           END-READ.
+
+       SAVE-CHECKPOINT-RECORD.
+           MOVE CKPT-STUDENT-ID TO LAST-STUDENT-ID.
+           PERFORM READ-CHECKPOINT-RECORD.
+
+       READ-STUDENT-MASTER.
+           READ STUDENT-MASTER-FILE
+               AT END MOVE "Y" TO EOF-FLAG
+           END-READ.
+
+       SKIP-TO-CHECKPOINT.
+           IF PERS-ID OF STUDENT-MASTER-RECORD = LAST-STUDENT-ID
+              MOVE "N" TO SKIP-FLAG
+           END-IF.
+           PERFORM READ-STUDENT-MASTER.
+
+       PROCESS-STUDENT.
+           PERFORM BUILD-FULL-NAME.
+           PERFORM VALIDATE-EXAM-SCORES.
+           IF SCORES-INVALID
+              PERFORM WRITE-ERROR-LINE
+           ELSE
+              PERFORM GRADE-STUDENT
+           END-IF.
+           PERFORM READ-STUDENT-MASTER.
+
+       BUILD-FULL-NAME.
+           MOVE SPACES TO FULL-NAME.
+           STRING PERS-FIRST-NAME OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  PERS-MIDDLE-NAME OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  PERS-LAST-NAME OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SPACE
+                  INTO FULL-NAME.
+
+       VALIDATE-EXAM-SCORES.
+           SET SCORES-VALID TO TRUE.
+           IF PERS-EXAM-1 OF STUDENT-MASTER-RECORD > 100
+              OR PERS-EXAM-2 OF STUDENT-MASTER-RECORD > 100
+              OR PERS-EXAM-3 OF STUDENT-MASTER-RECORD > 100
+              SET SCORES-INVALID TO TRUE
+           END-IF.
+
+       WRITE-ERROR-LINE.
+           STRING PERS-ID OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SIZE
+                  "  "           DELIMITED BY SIZE
+                  FULL-NAME      DELIMITED BY SIZE
+                  "  EXAM SCORE OUT OF RANGE (0-100) - "
+                                 DELIMITED BY SIZE
+                  "E1="          DELIMITED BY SIZE
+                  PERS-EXAM-1 OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SIZE
+                  " E2="         DELIMITED BY SIZE
+                  PERS-EXAM-2 OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SIZE
+                  " E3="         DELIMITED BY SIZE
+                  PERS-EXAM-3 OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SIZE
+                  INTO ERROR-LINE.
+           WRITE ERROR-LINE.
+
+       GRADE-STUDENT.
+           PERFORM FIND-LESSON-WEIGHTS.
+           COMPUTE AVERAGE ROUNDED =
+               (PERS-EXAM-1 OF STUDENT-MASTER-RECORD * WEIGHT-1
+                + PERS-EXAM-2 OF STUDENT-MASTER-RECORD * WEIGHT-2
+                + PERS-EXAM-3 OF STUDENT-MASTER-RECORD * WEIGHT-3)
+                   / 100.
+           MOVE PERS-ID OF STUDENT-MASTER-RECORD
+               TO PERS-ID OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-FIRST-NAME OF STUDENT-MASTER-RECORD
+               TO PERS-FIRST-NAME OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-MIDDLE-NAME OF STUDENT-MASTER-RECORD
+               TO PERS-MIDDLE-NAME OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-LAST-NAME OF STUDENT-MASTER-RECORD
+               TO PERS-LAST-NAME OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-LESSON OF STUDENT-MASTER-RECORD
+               TO PERS-LESSON OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-EXAM-1 OF STUDENT-MASTER-RECORD
+               TO PERS-EXAM-1 OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-EXAM-2 OF STUDENT-MASTER-RECORD
+               TO PERS-EXAM-2 OF GRADED-OUTPUT-RECORD.
+           MOVE PERS-EXAM-3 OF STUDENT-MASTER-RECORD
+               TO PERS-EXAM-3 OF GRADED-OUTPUT-RECORD.
+           MOVE AVERAGE       TO GO-AVERAGE.
+           IF AVERAGE > PASS-GRADE
+              MOVE "P" TO GO-PASS-FLAG
+           ELSE
+              MOVE "F" TO GO-PASS-FLAG
+           END-IF.
+           WRITE GRADED-OUTPUT-RECORD.
+           PERFORM WRITE-DETAIL-LINE.
+           PERFORM ACCUMULATE-STATS.
+           PERFORM UPDATE-TRANSCRIPT.
+           PERFORM UPDATE-CHECKPOINT-COUNT.
+
+       UPDATE-CHECKPOINT-COUNT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+              MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE PERS-ID OF STUDENT-MASTER-RECORD TO CKPT-STUDENT-ID.
+           WRITE CHECKPOINT-RECORD.
+
+       UPDATE-TRANSCRIPT.
+           MOVE PERS-ID OF STUDENT-MASTER-RECORD TO TR-STUDENT-ID.
+           MOVE FULL-NAME      TO TR-STUDENT-NAME.
+           MOVE PERS-LESSON OF STUDENT-MASTER-RECORD TO TR-LESSON.
+           MOVE AVERAGE        TO TR-AVERAGE.
+           MOVE GO-PASS-FLAG   TO TR-PASS-FLAG.
+           MOVE RUN-DATE       TO TR-RUN-DATE.
+           WRITE TRANSCRIPT-RECORD.
+           PERFORM UPDATE-GPA-SUMMARY.
+
+       UPDATE-GPA-SUMMARY.
+           SET GPA-FOUND TO TRUE.
+           MOVE PERS-ID OF STUDENT-MASTER-RECORD TO GPA-STUDENT-ID.
+           READ STUDENT-GPA-FILE
+               INVALID KEY SET GPA-NOT-FOUND TO TRUE
+           END-READ.
+           IF GPA-NOT-FOUND
+              MOVE PERS-ID OF STUDENT-MASTER-RECORD
+                                 TO GPA-STUDENT-ID
+              MOVE 0             TO GPA-LESSON-COUNT
+              MOVE 0             TO GPA-AVERAGE-SUM
+           END-IF.
+           ADD 1 TO GPA-LESSON-COUNT.
+           ADD AVERAGE TO GPA-AVERAGE-SUM.
+           COMPUTE GPA-CUMULATIVE ROUNDED =
+               GPA-AVERAGE-SUM / GPA-LESSON-COUNT.
+           IF GPA-NOT-FOUND
+              WRITE STUDENT-GPA-RECORD
+           ELSE
+              REWRITE STUDENT-GPA-RECORD
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE GO-AVERAGE TO EDIT-AVERAGE.
+           STRING FULL-NAME     DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  PERS-LESSON OF STUDENT-MASTER-RECORD
+                                 DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  EDIT-AVERAGE  DELIMITED BY SIZE
+                  "     "       DELIMITED BY SIZE
+                  GO-PASS-FLAG  DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       ACCUMULATE-STATS.
+           ADD 1 TO LS-COUNT (LW-IDX).
+           ADD AVERAGE TO LS-SUM (LW-IDX).
+           IF AVERAGE > LS-HIGH (LW-IDX)
+              MOVE AVERAGE TO LS-HIGH (LW-IDX)
+           END-IF.
+           IF AVERAGE < LS-LOW (LW-IDX)
+              MOVE AVERAGE TO LS-LOW (LW-IDX)
+           END-IF.
+           IF GO-PASS-FLAG = "P"
+              ADD 1 TO LS-PASS-COUNT (LW-IDX)
+           ELSE
+              ADD 1 TO LS-FAIL-COUNT (LW-IDX)
+           END-IF.
+
+       WRITE-CLASS-SUMMARY.
+           MOVE 1 TO RPT-IDX.
+           PERFORM WRITE-LESSON-SUMMARY-LINE UNTIL RPT-IDX > 4.
+
+       WRITE-LESSON-SUMMARY-LINE.
+           IF LS-COUNT (RPT-IDX) > 0
+              COMPUTE LS-MEAN ROUNDED =
+                  LS-SUM (RPT-IDX) / LS-COUNT (RPT-IDX)
+              MOVE LS-MEAN            TO EDIT-MEAN
+              MOVE LS-HIGH (RPT-IDX)  TO EDIT-HIGH
+              MOVE LS-LOW (RPT-IDX)   TO EDIT-LOW
+              STRING LW-LESSON-NAME (RPT-IDX)  DELIMITED BY SIZE
+                     " COUNT="       DELIMITED BY SIZE
+                     LS-COUNT (RPT-IDX)         DELIMITED BY SIZE
+                     " MEAN="        DELIMITED BY SIZE
+                     EDIT-MEAN                  DELIMITED BY SIZE
+                     " HIGH="        DELIMITED BY SIZE
+                     EDIT-HIGH                  DELIMITED BY SIZE
+                     " LOW="         DELIMITED BY SIZE
+                     EDIT-LOW                   DELIMITED BY SIZE
+                     " PASSED="      DELIMITED BY SIZE
+                     LS-PASS-COUNT (RPT-IDX)    DELIMITED BY SIZE
+                     " FAILED="      DELIMITED BY SIZE
+                     LS-FAIL-COUNT (RPT-IDX)    DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+           ADD 1 TO RPT-IDX.
+
+       CLOSE-FILES.
+           CLOSE STUDENT-MASTER-FILE GRADED-OUTPUT-FILE
+                 CLASS-REPORT-FILE ERROR-LISTING-FILE
+                 TRANSCRIPT-FILE STUDENT-GPA-FILE
+                 CHECKPOINT-FILE.
+
+       FIND-LESSON-WEIGHTS.
+           SET LW-IDX TO 1.
+           SEARCH LESSON-WEIGHT-ENTRY
+               AT END SET LW-IDX TO 4
+               WHEN LW-LESSON-NAME (LW-IDX) =
+                   PERS-LESSON OF STUDENT-MASTER-RECORD
+                   CONTINUE
+           END-SEARCH.
+           MOVE LW-WEIGHT-1 (LW-IDX)    TO WEIGHT-1.
+           MOVE LW-WEIGHT-2 (LW-IDX)    TO WEIGHT-2.
+           MOVE LW-WEIGHT-3 (LW-IDX)    TO WEIGHT-3.
+           MOVE LW-PASS-GRADE (LW-IDX)  TO PASS-GRADE.
