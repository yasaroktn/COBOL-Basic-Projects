@@ -1,18 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRINT-NAME.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       77  ISIM     PIC X(20) VALUE "YASAR OKTEN".
-       77  I        PIC 9(2) VALUE 1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-ROSTER-FILE ASSIGN TO "NAMEROST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-ROSTER-FILE.
+       01  ROSTER-RECORD.
+           COPY PERSONREC.
+       WORKING-STORAGE SECTION.
+       77  I              PIC 9(2).
+       77  NAME-PART      PIC X(12).
+       77  EOF-FLAG       PIC X(1) VALUE "N".
+           88  END-OF-FILE            VALUE "Y".
        PROCEDURE DIVISION.
-      * ISIM değişkeni için ayrılan kadar karakter bastırması için.
-           PERFORM UNTIL I >= LENGTH OF ISIM
-      * Her satırda i'nci indexteki tek karakteri bastırmak için.     
-           DISPLAY ISIM(I : 1)
-           ADD 1 TO I
-      * Eğer ki birden fazla space varsa bu ismin bittiğini gösterir.
-      * Bu durumda programı sonlandırması için.
-           IF ISIM(I : 2) = "  "
-              STOP RUN 
-           END-PERFORM.
+      * ROSTER-FILE'teki her isim için karakter karakter basar.
+      * Her isim ayrı first/middle/last alanlarına bölünmüş olarak
+      * gelir; artık ismin bitişini bulmak için çift boşluk aramaya
+      * gerek yoktur.
+       MAIN-PROCESS.
+           OPEN INPUT NAME-ROSTER-FILE.
+           PERFORM READ-NAME-RECORD.
+           PERFORM PRINT-ONE-NAME UNTIL END-OF-FILE.
+           CLOSE NAME-ROSTER-FILE.
            STOP RUN.
+
+       READ-NAME-RECORD.
+           READ NAME-ROSTER-FILE
+               AT END MOVE "Y" TO EOF-FLAG
+           END-READ.
+
+       PRINT-ONE-NAME.
+           MOVE PERS-FIRST-NAME TO NAME-PART.
+           PERFORM PRINT-NAME-PART.
+           DISPLAY " ".
+           MOVE PERS-MIDDLE-NAME TO NAME-PART.
+           PERFORM PRINT-NAME-PART.
+           DISPLAY " ".
+           MOVE PERS-LAST-NAME TO NAME-PART.
+           PERFORM PRINT-NAME-PART.
+           DISPLAY " ".
+           PERFORM READ-NAME-RECORD.
+
+       PRINT-NAME-PART.
+           MOVE 1 TO I.
+      * Her satırda i'nci indexteki tek karakteri bastırmak için.
+           PERFORM PRINT-CHARACTER UNTIL I > LENGTH OF NAME-PART.
+
+       PRINT-CHARACTER.
+           DISPLAY NAME-PART (I : 1).
+           ADD 1 TO I.
