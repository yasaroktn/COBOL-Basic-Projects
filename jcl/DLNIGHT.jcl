@@ -0,0 +1,46 @@
+//DLNIGHT  JOB (ACCTNO),'NIGHTLY GRADE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  NIGHTLY BATCH STREAM
+//*  STEP010 GRADES THE STUDENT ROSTER (STUDENT-SCORE / SSCS).
+//*  STEP015 EXTRACTS A RETAKE-FEE TRANSACTION FOR EACH STUDENT
+//*          STEP010 FAILED, DIRECTLY FROM ITS GRADED OUTPUT
+//*          (GRADE-FEE-EXTRACT).
+//*  STEP020 RUNS THE FEE MATH IN BATCH MODE AGAINST STEP015'S
+//*          TRANSACTION EXTRACT (CALCULATOR) - EACH TRANSACTION
+//*          CARRIES THE STUDENT ID SO RESULTS CAN BE TRACED BACK
+//*          TO THE ROSTER.
+//*  STEP030 PRINTS NAME LABELS FOR THE GRADED ROSTER (PRINT-NAME).
+//*  STEP015-STEP030 ARE SKIPPED IF STEP010 FAILS; STEP020 IS ALSO
+//*  SKIPPED IF STEP015 FAILS.
+//*
+//STEP010  EXEC PGM=SSCS
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUMSTR  DD   DSN=PROD.STUDENT.MASTER,DISP=SHR
+//GRADEOUT DD   DSN=PROD.STUDENT.GRADED,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLASSRPT DD   SYSOUT=*
+//ERRLIST  DD   SYSOUT=*
+//TRANSCPT DD   DSN=PROD.STUDENT.TRANSCRIPT,DISP=MOD
+//STUGPA   DD   DSN=PROD.STUDENT.GPA,DISP=SHR
+//CHKPOINT DD   DSN=PROD.STUDENT.CHKPOINT,DISP=MOD
+//*
+//STEP015  EXEC PGM=GRDFEE,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GRADEOUT DD   DSN=PROD.STUDENT.GRADED,DISP=SHR
+//CALCTXN  DD   DSN=PROD.STUDENT.FEETXN,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=CALCULATR,PARM='BATCH',
+//              COND=((4,LT,STEP010),(4,LT,STEP015))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCTXN  DD   DSN=PROD.STUDENT.FEETXN,DISP=SHR
+//CALCSUM  DD   SYSOUT=*
+//CALCLOG  DD   DSN=PROD.CALC.LOG,DISP=MOD
+//*
+//STEP030  EXEC PGM=PRINTNAM,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NAMEROST DD   DSN=PROD.STUDENT.GRADED,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
